@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * MSGTABREC - keyed message-table record for COBOLNODEJS.  Keyed
+      * by message code so the same job can be reused for different
+      * message content (per-department notices, report headers, etc)
+      * by varying the message-code parameter instead of the program.
+      *----------------------------------------------------------------
+       01  MESSAGE-TABLE-RECORD.
+           05  MT-MSG-CODE                 PIC X(06).
+           05  MT-MSG-TEXT                 PIC X(40).
