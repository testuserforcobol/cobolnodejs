@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------
+      * SUMRPTREC - end-of-run summary record for COBOLNODEJS, written
+      * to the SUMRPT dataset so operations has a one-glance record of
+      * each run without digging through sysout.  SR-FINAL-FLG-FS is
+      * the cumulative sequence counter (its value after a restart
+      * reflects every iteration since the original run began, not
+      * just this execution); SR-LINES-PRODUCED is how many HELLOOUT
+      * records THIS execution actually wrote, which is the number to
+      * use when the question is "how much did this run do".
+      *----------------------------------------------------------------
+       01  SUMMARY-REPORT-RECORD.
+           05  SR-RUN-ID                   PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-START-DATE               PIC X(10).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-START-TIME               PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-END-DATE                 PIC X(10).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-END-TIME                 PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-FINAL-FLG-FS             PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-LINES-PRODUCED           PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  SR-COMPLETION-STATUS        PIC X(10).
