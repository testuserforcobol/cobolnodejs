@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * TRANREC - input transaction record layout for COBOLNODEJS.
+      * When TRANSIN is present, one record is read per pass through
+      * the PERFORM UNTIL loop so the number and content of iterations
+      * is driven by real transaction data.
+      *----------------------------------------------------------------
+       01  TRANSACTION-RECORD.
+           05  TR-TRAN-ID                  PIC X(08).
+           05  TR-TRAN-DATA                PIC X(40).
