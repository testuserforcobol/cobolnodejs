@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      * HELLOREC - record layout for the HELLOOUT output dataset
+      * written by COBOLNODEJS.  Each record carries the audit stamp
+      * (run-id / date / time / loop counter) alongside the message
+      * text so a downstream report can trace a line back to the run
+      * and iteration that produced it.
+      *----------------------------------------------------------------
+       01  HELLO-OUT-RECORD.
+           05  HO-RUN-ID               PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HO-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HO-RUN-TIME             PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HO-SEQUENCE-NO          PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HO-MESSAGE-TEXT         PIC X(40).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HO-TRAN-DATA            PIC X(40).
