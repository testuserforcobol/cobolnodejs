@@ -0,0 +1,70 @@
+      *----------------------------------------------------------------
+      * WSCTLREC - run-control WORKING-STORAGE layout for COBOLNODEJS.
+      * Consolidates the loop/parm/audit/checkpoint/message/transaction
+      * control fields that used to be scattered as separate 01-level
+      * items directly in WORKING-STORAGE into one documented, COPY-
+      * able structure, so new control fields added by future requests
+      * have an obvious, reusable home instead of another ad hoc 01.
+      *----------------------------------------------------------------
+       01  WS-CONTROL-FIELDS.
+           05  FLG-FS                      PIC 9(8) VALUE 1.
+           05  WS-LOOP-LIMIT               PIC 9(4) VALUE 5.
+           05  WS-LOOP-LIMIT-DEFAULT       PIC 9(4) VALUE 5.
+           05  WS-RUN-ID                   PIC X(08) VALUE SPACES.
+           05  WS-RUN-ID-DEFAULT           PIC X(08) VALUE "RUNDFLT1".
+           05  WS-RESTART-FLAG             PIC X(01) VALUE "N".
+               88  WS-RESTART-REQUESTED           VALUE "Y".
+               88  WS-RESTART-NOT-REQUESTED       VALUE "N".
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 100.
+           05  WS-CHKPT-STATUS             PIC X(02) VALUE "00".
+           05  WS-CHKPT-EOF-SW             PIC X(01) VALUE "N".
+               88  WS-CHKPT-EOF                   VALUE "Y".
+               88  WS-CHKPT-NOT-EOF                VALUE "N".
+           05  WS-HELLOOUT-STATUS          PIC X(02) VALUE "00".
+           05  WS-SUMRPT-STATUS            PIC X(02) VALUE "00".
+           05  WS-COMPLETION-STATUS        PIC X(10) VALUE "COMPLETE".
+           05  WS-LINES-THIS-RUN           PIC 9(8)  VALUE 0.
+           05  WS-PARM-VALID-SW            PIC X(01) VALUE "Y".
+               88  WS-PARM-IS-VALID               VALUE "Y".
+               88  WS-PARM-IS-INVALID             VALUE "N".
+           05  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+           05  WS-PARM-LOOP-COUNT          PIC X(4)  VALUE SPACES.
+           05  WS-LOOP-COUNT-LEN           PIC 9(4)  VALUE 0.
+           05  WS-LOOP-COUNT-NUM           PIC 9(4).
+           05  WS-LOOP-COUNT-RJ            PIC X(4)  JUSTIFIED RIGHT
+                                            VALUE SPACES.
+           05  WS-PARM-RUN-ID              PIC X(08) VALUE SPACES.
+           05  WS-PARM-RESTART-FLAG        PIC X(01) VALUE SPACES.
+           05  WS-SYSTEM-DATE              PIC 9(08).
+           05  WS-SYSTEM-DATE-X            REDEFINES WS-SYSTEM-DATE.
+               10  WS-SYS-DATE-CCYY        PIC 9(04).
+               10  WS-SYS-DATE-MM          PIC 9(02).
+               10  WS-SYS-DATE-DD          PIC 9(02).
+           05  WS-RUN-DATE                 PIC X(10).
+           05  WS-SYSTEM-TIME              PIC 9(08).
+           05  WS-SYSTEM-TIME-X            REDEFINES WS-SYSTEM-TIME.
+               10  WS-SYS-TIME-HH          PIC 9(02).
+               10  WS-SYS-TIME-MM          PIC 9(02).
+               10  WS-SYS-TIME-SS          PIC 9(02).
+               10  WS-SYS-TIME-HH2         PIC 9(02).
+           05  WS-RUN-TIME                 PIC X(08).
+           05  WS-START-DATE               PIC X(10).
+           05  WS-START-TIME               PIC X(08).
+           05  WS-END-DATE                 PIC X(10).
+           05  WS-END-TIME                 PIC X(08).
+           05  WS-MSGTAB-STATUS            PIC X(02) VALUE "00".
+           05  WS-MSG-CODE                 PIC X(06) VALUE SPACES.
+           05  WS-MSG-CODE-DEFAULT         PIC X(06) VALUE "DFLT01".
+           05  WS-PARM-MSG-CODE            PIC X(06) VALUE SPACES.
+           05  WS-MESSAGE-TEXT             PIC X(40)
+                                            VALUE "Hello World!".
+           05  WS-MSG-TEXT-DEFAULT         PIC X(40)
+                                            VALUE "Hello World!".
+           05  WS-TRANSIN-STATUS           PIC X(02) VALUE "00".
+           05  WS-TRANSIN-SW               PIC X(01) VALUE "N".
+               88  WS-TRANSIN-AVAILABLE           VALUE "Y".
+               88  WS-TRANSIN-NOT-AVAILABLE       VALUE "N".
+           05  WS-TRANSIN-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-TRANSIN-EOF                 VALUE "Y".
+               88  WS-TRANSIN-NOT-EOF              VALUE "N".
+           05  WS-CURRENT-TRAN-DATA        PIC X(40) VALUE SPACES.
