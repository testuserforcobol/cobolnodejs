@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * CHKPTREC - restart/checkpoint record for COBOLNODEJS.  Holds
+      * the last FLG-FS value successfully processed for a run-id so a
+      * restart-requested run can resume instead of starting over.
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-ID               PIC X(08).
+           05  CK-LAST-FLG-FS          PIC 9(08).
+           05  CK-CHECKPOINT-DATE      PIC X(10).
+           05  CK-CHECKPOINT-TIME      PIC X(08).
