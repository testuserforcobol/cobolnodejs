@@ -0,0 +1,48 @@
+//COBNODEJ JOB (ACCTNO),'COBOLNODEJS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STEP FOR COBOLNODEJS.                           *
+//* PARM PASSES THE CONTROL CARD TO THE PROGRAM:                  *
+//*   'LLLL,RRRRRRRR,S,CCCCCC'                                    *
+//*     LLLL     = LOOP COUNT, 1-4 DIGITS, DEFAULT 5 IF OMITTED   *
+//*     RRRRRRRR = RUN-ID CARRIED ON THE AUDIT STAMP (OPTIONAL)   *
+//*     S        = RESTART-REQUESTED FLAG, Y OR N (OPTIONAL) -    *
+//*                NOT SUPPORTED TOGETHER WITH TRANSIN PRESENT    *
+//*     CCCCCC   = MSGTAB MESSAGE CODE (OPTIONAL)                 *
+//* PGM=COBNODEJ IS THE LOAD-LIBRARY ALIAS FOR COBOLNODEJS - A    *
+//* PDS/PDSE MEMBER NAME IS LIMITED TO 8 CHARACTERS, SHORTER THAN *
+//* THE PROGRAM-ID, SO THE LOAD MODULE IS BOUND UNDER THIS ALIAS. *
+//* HELLOOUT IS A GDG SO EACH NORMAL RUN WRITES A FRESH           *
+//* GENERATION FOR A DOWNSTREAM JOB TO CONSUME, RATHER THAN       *
+//* ACCUMULATING EVERY RUN'S OUTPUT IN ONE DATASET FOREVER - ON   *
+//* A SEQUENTIAL DATASET, DISP=MOD POSITIONS FOR APPEND ON OPEN   *
+//* REGARDLESS OF THE COBOL OPEN VERB, SO "FRESH VS APPEND" HAS   *
+//* TO BE CONTROLLED HERE, NOT BY THE PROGRAM'S OPEN OUTPUT VS    *
+//* OPEN EXTEND CHOICE ALONE.  THE GDG BASE                       *
+//* PROD.COBOLNODEJS.HELLOOUT MUST ALREADY EXIST (DEFINED ONCE,   *
+//* OUTSIDE THIS JOB, VIA IDCAMS DEFINE GDG).  DEFAULTS BELOW ARE *
+//* FOR A NORMAL RUN (PARM S=N).  A RESTART RESUBMISSION (PARM    *
+//* S=Y) MUST OVERRIDE HOGEN=+0 AND HODISP=MOD AT SUBMISSION SO   *
+//* IT EXTENDS THE SAME GENERATION THIS RUN ALREADY CREATED       *
+//* INSTEAD OF ALLOCATING A NEW ONE.                              *
+//*--------------------------------------------------------------*
+//         SET HOGEN=+1
+//         SET HODISP=NEW
+//STEP010  EXEC PGM=COBNODEJ,PARM='0005,RUNDFLT1,N,DFLT01'
+//STEPLIB  DD   DSN=PROD.COBOLNODEJS.LOADLIB,DISP=SHR
+//HELLOOUT DD   DSN=PROD.COBOLNODEJS.HELLOOUT(&HOGEN),
+//             DISP=(&HODISP,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=119,BLKSIZE=0)
+//CHKPTFS  DD   DSN=PROD.COBOLNODEJS.CHKPTFS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//SUMRPT   DD   DSN=PROD.COBOLNODEJS.SUMRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//MSGTAB   DD   DSN=PROD.COBOLNODEJS.MSGTAB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.COBOLNODEJS.TRANSIN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
