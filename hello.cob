@@ -1,14 +1,400 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLNODEJS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-OUT-FILE ASSIGN TO "HELLOOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HELLOOUT-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTFS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+           SELECT MESSAGE-TABLE-FILE ASSIGN TO "MSGTAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MT-MSG-CODE
+               FILE STATUS IS WS-MSGTAB-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSIN-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-OUT-FILE
+           RECORDING MODE IS F.
+           COPY HELLOREC.
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+           COPY SUMRPTREC.
+       FD  MESSAGE-TABLE-FILE.
+           COPY MSGTABREC.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
        WORKING-STORAGE SECTION.
-           01  FLG-FS.
-       PROCEDURE DIVISION.
+           COPY WSCTLREC.
+       LINKAGE SECTION.
+       01  LS-PARM-DATA.
+           05  LS-PARM-LEN                 PIC S9(4) COMP.
+           05  LS-PARM-TEXT                PIC X(78).
+       PROCEDURE DIVISION USING LS-PARM-DATA.
        MAIN.
-           MOVE 1 TO FLG-FS.
-           PERFORM UNTIL FLG-FS > 5
-               DISPLAY "Hello World!"
-               ADD 1 TO FLG-FS
-           END-PERFORM.
+           PERFORM 1000-VALIDATE-PARM.
+           PERFORM 1500-SET-AUDIT-STAMP.
+           MOVE WS-RUN-DATE TO WS-START-DATE.
+           MOVE WS-RUN-TIME TO WS-START-TIME.
+           IF WS-PARM-IS-INVALID
+               PERFORM 1900-REJECT-RUN
+               PERFORM 9000-WRITE-SUMMARY
+           ELSE
+               PERFORM 1600-CHECK-RESTART
+               PERFORM 1700-LOOKUP-MESSAGE-TEXT
+               PERFORM 2000-OPEN-FILES
+               IF WS-PARM-IS-VALID AND WS-RESTART-REQUESTED
+                       AND WS-TRANSIN-AVAILABLE
+                   PERFORM 1950-REJECT-RESTART-TRANSIN
+               END-IF
+               IF WS-PARM-IS-VALID
+                   PERFORM UNTIL FLG-FS > WS-LOOP-LIMIT
+                           OR (WS-TRANSIN-AVAILABLE AND WS-TRANSIN-EOF)
+                       PERFORM 3000-PRODUCE-OUTPUT-LINE
+                       PERFORM 3500-CHECKPOINT-IF-DUE
+                       IF WS-TRANSIN-AVAILABLE
+                           PERFORM 2100-READ-NEXT-TRANSACTION
+                       END-IF
+                       ADD 1 TO FLG-FS
+                   END-PERFORM
+               END-IF
+               PERFORM 8000-CLOSE-FILES
+               PERFORM 9000-WRITE-SUMMARY
+           END-IF.
            STOP RUN.
+
+      *----------------------------------------------------------------
+      * PARM layout: 'LLLL,RRRRRRRR,S,CCCCCC' where LLLL is the loop
+      * count, RRRRRRRR is an optional run-id, S is the restart-
+      * requested flag (Y/N), and CCCCCC is an optional message code
+      * looked up in the MSGTAB message table.  The JCL EXEC PGM= PARM
+      * text arrives prefixed with the standard 2-byte binary length
+      * halfword (LS-PARM-LEN) ahead of the text (LS-PARM-TEXT), so
+      * only the first LS-PARM-LEN bytes of LS-PARM-TEXT are the real
+      * PARM - an omitted PARM= gives LS-PARM-LEN of zero.  LLLL need
+      * not be zero-padded to 4 digits - UNSTRING left-justifies it
+      * with trailing spaces, so it is right-justified into
+      * WS-LOOP-COUNT-RJ and the leading spaces are zero-filled before
+      * the numeric test.  An OMITTED loop count falls back to the
+      * documented default of 5 (a bad control card degrades
+      * gracefully instead of abending).  A loop count that IS PRESENT
+      * but zero, negative, non-numeric, or more than 4 digits (which
+      * would otherwise be silently truncated by UNSTRING into a
+      * plausible-but-wrong value) is rejected outright - see
+      * 1900-REJECT-RUN.
+      *----------------------------------------------------------------
+       1000-VALIDATE-PARM.
+           SET WS-PARM-IS-VALID TO TRUE.
+           IF LS-PARM-LEN > 0
+               UNSTRING LS-PARM-TEXT(1:LS-PARM-LEN) DELIMITED BY ","
+                   INTO WS-PARM-LOOP-COUNT COUNT IN WS-LOOP-COUNT-LEN,
+                        WS-PARM-RUN-ID,
+                        WS-PARM-RESTART-FLAG, WS-PARM-MSG-CODE
+               END-UNSTRING
+           END-IF.
+           IF WS-PARM-LOOP-COUNT = SPACES
+               MOVE WS-LOOP-LIMIT-DEFAULT TO WS-LOOP-LIMIT
+           ELSE
+               IF WS-LOOP-COUNT-LEN > 4
+                   MOVE "LOOP COUNT EXCEEDS 4 DIGITS"
+                       TO WS-REJECT-REASON
+                   SET WS-PARM-IS-INVALID TO TRUE
+               ELSE
+                   IF FUNCTION TRIM(WS-PARM-LOOP-COUNT)(1:1) = "-"
+                       MOVE "LOOP COUNT IS NOT POSITIVE"
+                           TO WS-REJECT-REASON
+                       SET WS-PARM-IS-INVALID TO TRUE
+                   ELSE
+                       MOVE FUNCTION TRIM(WS-PARM-LOOP-COUNT)
+                           TO WS-LOOP-COUNT-RJ
+                       INSPECT WS-LOOP-COUNT-RJ
+                           REPLACING LEADING SPACE BY ZERO
+                       IF WS-LOOP-COUNT-RJ IS NUMERIC
+                           MOVE WS-LOOP-COUNT-RJ TO WS-LOOP-COUNT-NUM
+                           IF WS-LOOP-COUNT-NUM > 0
+                               MOVE WS-LOOP-COUNT-NUM TO WS-LOOP-LIMIT
+                           ELSE
+                               MOVE "LOOP COUNT IS NOT POSITIVE"
+                                   TO WS-REJECT-REASON
+                               SET WS-PARM-IS-INVALID TO TRUE
+                           END-IF
+                       ELSE
+                           MOVE "LOOP COUNT IS NOT NUMERIC"
+                               TO WS-REJECT-REASON
+                           SET WS-PARM-IS-INVALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-PARM-RESTART-FLAG = "Y"
+               SET WS-RESTART-REQUESTED TO TRUE
+           ELSE
+               SET WS-RESTART-NOT-REQUESTED TO TRUE
+           END-IF.
+           IF WS-PARM-MSG-CODE = SPACES
+               MOVE WS-MSG-CODE-DEFAULT TO WS-MSG-CODE
+           ELSE
+               MOVE WS-PARM-MSG-CODE TO WS-MSG-CODE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A loop-count parameter that was supplied but is zero, negative,
+      * non-numeric, or too many digits is a misconfigured run, not a
+      * missing one - do not run with a guessed value.  Identify the
+      * bad parameter and set a distinct non-zero RETURN-CODE so the
+      * scheduler can alert on it instead of the job silently
+      * completing with wrong output.
+      *----------------------------------------------------------------
+       1900-REJECT-RUN.
+           DISPLAY "COBOLNODEJS0001E INVALID PARM - LOOP COUNT '"
+               WS-PARM-LOOP-COUNT "' " WS-REJECT-REASON.
+           MOVE 16 TO RETURN-CODE.
+           MOVE "REJECTED" TO WS-COMPLETION-STATUS.
+
+      *----------------------------------------------------------------
+      * Restart and TRANSIN-driven processing cannot be safely combined
+      * - CHKPTFS only checkpoints FLG-FS, not how far into TRANSIN the
+      * prior execution read, so resuming FLG-FS while re-priming
+      * TRANSIN from record 1 would desync HO-TRAN-DATA from the
+      * resumed sequence number.  Rather than add transaction-count
+      * repositioning (a materially bigger feature no request asked
+      * for), reject the combination outright, the same way a bad PARM
+      * is rejected.
+      *----------------------------------------------------------------
+       1950-REJECT-RESTART-TRANSIN.
+           DISPLAY "COBOLNODEJS0002E RESTART REQUESTED WITH TRANSIN "
+               "PRESENT - UNSUPPORTED COMBINATION".
+           MOVE 20 TO RETURN-CODE.
+           MOVE "REJECTED" TO WS-COMPLETION-STATUS.
+           SET WS-PARM-IS-INVALID TO TRUE.
+
+      *----------------------------------------------------------------
+      * Establish the audit stamp (run-id, date, time) that is carried
+      * on every output line so a downstream report can be traced back
+      * to the exact run that produced it.
+      *----------------------------------------------------------------
+       1500-SET-AUDIT-STAMP.
+           IF WS-PARM-RUN-ID = SPACES
+               MOVE WS-RUN-ID-DEFAULT TO WS-RUN-ID
+           ELSE
+               MOVE WS-PARM-RUN-ID TO WS-RUN-ID
+           END-IF.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           STRING WS-SYS-DATE-CCYY  "-"
+                  WS-SYS-DATE-MM    "-"
+                  WS-SYS-DATE-DD
+                  DELIMITED BY SIZE INTO WS-RUN-DATE
+           END-STRING.
+           ACCEPT WS-SYSTEM-TIME FROM TIME.
+           STRING WS-SYS-TIME-HH  ":"
+                  WS-SYS-TIME-MM  ":"
+                  WS-SYS-TIME-SS
+                  DELIMITED BY SIZE INTO WS-RUN-TIME
+           END-STRING.
+
+      *----------------------------------------------------------------
+      * When the run was submitted with the restart flag on, resume
+      * from the FLG-FS value last checkpointed for this run-id rather
+      * than reprocessing (or double-outputting) from the beginning.
+      * A missing CHKPTFS dataset, or a checkpoint left behind by some
+      * other run-id, is treated the same as "no checkpoint found" -
+      * start FLG-FS at 1 rather than trusting an unrelated checkpoint.
+      * CHKPTFS is opened OUTPUT/WRITE/CLOSE once per checkpoint and
+      * cataloged MOD, so it can accumulate more than one record over
+      * the life of a run-id; the whole file is scanned to end-of-file
+      * and every record matching WS-RUN-ID updates FLG-FS in turn, so
+      * the LAST matching record - not the first - wins.
+      *----------------------------------------------------------------
+       1600-CHECK-RESTART.
+           MOVE 1 TO FLG-FS.
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT CHKPT-FILE
+               IF WS-CHKPT-STATUS = "00"
+                   SET WS-CHKPT-NOT-EOF TO TRUE
+                   PERFORM UNTIL WS-CHKPT-EOF
+                       READ CHKPT-FILE
+                           AT END
+                               SET WS-CHKPT-EOF TO TRUE
+                           NOT AT END
+                               IF CK-RUN-ID = WS-RUN-ID
+                                   COMPUTE FLG-FS = CK-LAST-FLG-FS + 1
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHKPT-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Resolve the message text for this run from the MSGTAB message
+      * table so the same job can be reused for different message
+      * content per run without touching the program.  A message code
+      * with no matching table entry falls back to the documented
+      * default text instead of abending.
+      *----------------------------------------------------------------
+       1700-LOOKUP-MESSAGE-TEXT.
+           MOVE WS-MSG-TEXT-DEFAULT TO WS-MESSAGE-TEXT.
+           OPEN INPUT MESSAGE-TABLE-FILE.
+           IF WS-MSGTAB-STATUS = "00"
+               MOVE WS-MSG-CODE TO MT-MSG-CODE
+               READ MESSAGE-TABLE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE MT-MSG-TEXT TO WS-MESSAGE-TEXT
+               END-READ
+               CLOSE MESSAGE-TABLE-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * TRANSIN is optional.  When present, one transaction record is
+      * primed here and one more is read per pass through the main
+      * loop (2100-READ-NEXT-TRANSACTION) so the number and content of
+      * iterations is driven by real transaction data in addition to
+      * the counter.  When TRANSIN is absent the loop stays purely
+      * counter-driven, as before.
+      *
+      * HELLOOUT is opened EXTEND on restart, OUTPUT otherwise.  On a
+      * sequential z/OS dataset the DD's DISP actually governs initial
+      * positioning ahead of the COBOL open verb (DISP=MOD positions
+      * for append regardless of OPEN OUTPUT vs OPEN EXTEND), so the
+      * JCL's per-run GDG generation and disposition (see
+      * jcl/COBNODEJ.jcl) are what really deliver a fresh dataset for
+      * a normal run vs an appended one for a restart - this verb
+      * choice is belt-and-braces for that same intent and is what
+      * makes fresh-vs-append behave correctly on platforms (such as
+      * this sandbox) where OPEN alone controls positioning.
+      *----------------------------------------------------------------
+       2000-OPEN-FILES.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND HELLO-OUT-FILE
+           ELSE
+               OPEN OUTPUT HELLO-OUT-FILE
+           END-IF.
+           IF WS-HELLOOUT-STATUS NOT = "00"
+               DISPLAY "COBOLNODEJS0003E UNABLE TO OPEN HELLOOUT - "
+                   "FILE STATUS " WS-HELLOOUT-STATUS
+               MOVE 24 TO RETURN-CODE
+               MOVE "FAILED" TO WS-COMPLETION-STATUS
+               SET WS-PARM-IS-INVALID TO TRUE
+           END-IF.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANSIN-STATUS = "00"
+               SET WS-TRANSIN-AVAILABLE TO TRUE
+               PERFORM 2100-READ-NEXT-TRANSACTION
+           ELSE
+               SET WS-TRANSIN-NOT-AVAILABLE TO TRUE
+           END-IF.
+
+       2100-READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-TRANSIN-EOF TO TRUE
+                   MOVE SPACES TO WS-CURRENT-TRAN-DATA
+               NOT AT END
+                   MOVE TR-TRAN-DATA TO WS-CURRENT-TRAN-DATA
+           END-READ.
+
+      *----------------------------------------------------------------
+      * Each pass writes one stamped record to HELLOOUT instead of
+      * DISPLAY so the greeting lines survive the job step for a
+      * downstream job to consume, and every line is traceable back
+      * to the run and iteration that produced it.
+      *----------------------------------------------------------------
+       3000-PRODUCE-OUTPUT-LINE.
+           MOVE WS-RUN-ID       TO HO-RUN-ID.
+           MOVE WS-RUN-DATE     TO HO-RUN-DATE.
+           MOVE WS-RUN-TIME     TO HO-RUN-TIME.
+           MOVE FLG-FS          TO HO-SEQUENCE-NO.
+           MOVE WS-MESSAGE-TEXT TO HO-MESSAGE-TEXT.
+           MOVE WS-CURRENT-TRAN-DATA TO HO-TRAN-DATA.
+           WRITE HELLO-OUT-RECORD.
+           ADD 1 TO WS-LINES-THIS-RUN.
+
+      *----------------------------------------------------------------
+      * Checkpoint the current FLG-FS value every WS-CHECKPOINT-
+      * INTERVAL iterations so a large run that abends late can be
+      * restarted without reprocessing everything from the start.
+      *----------------------------------------------------------------
+       3500-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(FLG-FS, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 3600-WRITE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * A failed checkpoint write is not fatal to the run - the next
+      * due checkpoint (or, worst case, a from-the-beginning restart)
+      * covers for it - so it is logged and skipped rather than
+      * aborting an otherwise-healthy run.
+      *----------------------------------------------------------------
+       3600-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID    TO CK-RUN-ID.
+           MOVE FLG-FS       TO CK-LAST-FLG-FS.
+           MOVE WS-RUN-DATE  TO CK-CHECKPOINT-DATE.
+           MOVE WS-RUN-TIME  TO CK-CHECKPOINT-TIME.
+           OPEN OUTPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHKPT-FILE
+           ELSE
+               DISPLAY "COBOLNODEJS0004E UNABLE TO OPEN CHKPTFS - "
+                   "FILE STATUS " WS-CHKPT-STATUS ", CHECKPOINT SKIPPED"
+           END-IF.
+
+       8000-CLOSE-FILES.
+           IF WS-HELLOOUT-STATUS = "00"
+               CLOSE HELLO-OUT-FILE
+           END-IF.
+           IF WS-TRANSIN-AVAILABLE
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * One-glance record of the run (start/end time, lines produced,
+      * completion status) so operations does not have to dig through
+      * sysout to see what happened.  Written for a rejected or failed
+      * run too - that is exactly the run type ops most needs a
+      * recorded trail for - with WS-COMPLETION-STATUS carrying
+      * "REJECTED" or "FAILED" instead of "COMPLETE".
+      *----------------------------------------------------------------
+       9000-WRITE-SUMMARY.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           STRING WS-SYS-DATE-CCYY  "-"
+                  WS-SYS-DATE-MM    "-"
+                  WS-SYS-DATE-DD
+                  DELIMITED BY SIZE INTO WS-END-DATE
+           END-STRING.
+           ACCEPT WS-SYSTEM-TIME FROM TIME.
+           STRING WS-SYS-TIME-HH  ":"
+                  WS-SYS-TIME-MM  ":"
+                  WS-SYS-TIME-SS
+                  DELIMITED BY SIZE INTO WS-END-TIME
+           END-STRING.
+           MOVE WS-RUN-ID     TO SR-RUN-ID.
+           MOVE WS-START-DATE TO SR-START-DATE.
+           MOVE WS-START-TIME TO SR-START-TIME.
+           MOVE WS-END-DATE   TO SR-END-DATE.
+           MOVE WS-END-TIME   TO SR-END-TIME.
+           COMPUTE SR-FINAL-FLG-FS = FLG-FS - 1.
+           MOVE WS-LINES-THIS-RUN     TO SR-LINES-PRODUCED.
+           MOVE WS-COMPLETION-STATUS  TO SR-COMPLETION-STATUS.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF WS-SUMRPT-STATUS = "00"
+               WRITE SUMMARY-REPORT-RECORD
+               CLOSE SUMMARY-FILE
+           ELSE
+               DISPLAY "COBOLNODEJS0005E UNABLE TO OPEN SUMRPT - "
+                   "FILE STATUS " WS-SUMRPT-STATUS
+           END-IF.
